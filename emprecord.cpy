@@ -0,0 +1,14 @@
+      ***************************************************
+      * EMP-RECORD - SHARED EMPLOYEE RECORD LAYOUT      *
+      * EMPID, EMPNAME, EMPDEPT, EMPSALARY, EMPHIREDATE *
+      ***************************************************
+       01 EMP-RECORD.
+            02 EMPID PIC 9(5).
+            02 FILLER PIC X.
+            02 EMPNAME PIC A(10).
+            02 FILLER PIC X.
+            02 EMPDEPT PIC A(10).
+            02 FILLER PIC X.
+            02 EMPSALARY PIC 9(7)V99.
+            02 FILLER PIC X.
+            02 EMPHIREDATE PIC 9(8).
