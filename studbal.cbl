@@ -0,0 +1,97 @@
+      ***************************************************
+      * COBOL PROGRAM TO BALANCE STUDENT-MASTER AGAINST *
+      * A PREPARED CONTROL-TOTAL CARD BEFORE THE NIGHTLY*
+      * ROSTER REPORT IS TRUSTED AS COMPLETE.           *
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDBAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROLLNO
+               FILE STATUS IS WS-STUDMAST-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO 'CTLCARD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "recmod.cpy".
+
+       FD  CONTROL-CARD
+           LABEL RECORDS ARE STANDARD.
+       01 CTL-CARD-RECORD.
+            02 CTL-EXPECTED-COUNT PIC 9(5).
+            02 FILLER PIC X.
+            02 CTL-EXPECTED-TOTAL PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STUDMAST-STATUS PIC XX VALUE '00'.
+       77 WS-CTL-STATUS PIC XX VALUE '00'.
+       77 WS-EOF-FLAG PIC X VALUE 'N'.
+       77 WS-CARD-FOUND PIC X VALUE 'N'.
+       77 WS-EXPECTED-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-EXPECTED-TOTAL PIC 9(9) VALUE ZERO.
+       77 WS-ACTUAL-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-ACTUAL-TOTAL PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CONTROL-CARD.
+           IF WS-CARD-FOUND = 'Y'
+               PERFORM ACCUMULATE-MASTER-TOTALS
+               PERFORM COMPARE-TOTALS
+           ELSE
+               DISPLAY 'CONTROL TOTAL CARD NOT FOUND - CANNOT BALANCE'
+           END-IF.
+           STOP RUN.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       MOVE 'Y' TO WS-CARD-FOUND
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       ACCUMULATE-MASTER-TOTALS.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               DISPLAY 'STUDENT-MASTER NOT FOUND - CANNOT BALANCE'
+           ELSE
+               PERFORM READ-STUDENT
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   ADD 1 TO WS-ACTUAL-COUNT
+                   ADD MARK1 MARK2 MARK3 TO WS-ACTUAL-TOTAL
+                   PERFORM READ-STUDENT
+               END-PERFORM
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       READ-STUDENT.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       COMPARE-TOTALS.
+           DISPLAY 'STUDENT MASTER CONTROL TOTAL BALANCING'.
+           DISPLAY 'EXPECTED RECORD COUNT: ' WS-EXPECTED-COUNT
+               '  ACTUAL: ' WS-ACTUAL-COUNT.
+           DISPLAY 'EXPECTED MARK TOTAL:   ' WS-EXPECTED-TOTAL
+               '  ACTUAL: ' WS-ACTUAL-TOTAL.
+           IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+                   AND WS-ACTUAL-TOTAL = WS-EXPECTED-TOTAL
+               DISPLAY 'RUN IN BALANCE'
+           ELSE
+               DISPLAY 'RUN OUT OF BALANCE - ROSTER REPORT NOT TRUSTED'
+           END-IF.
