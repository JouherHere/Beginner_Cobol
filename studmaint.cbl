@@ -0,0 +1,286 @@
+      ***************************************************
+      * COBOL PROGRAM TO MAINTAIN THE STUDENT MASTER    *
+      * FILE - ADD / CHANGE / DELETE / INQUIRE BY       *
+      * ROLLNO, MENU DRIVEN VIA ACCEPT LIKE PRGACCP.    *
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROLLNO
+               FILE STATUS IS WS-STUDMAST-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "recmod.cpy".
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       01 AUDIT-RECORD.
+            02 AUD-ROLLNO PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-OPERATION PIC X(6).
+            02 FILLER PIC X.
+            02 AUD-BEFORE-NAME PIC A(8).
+            02 FILLER PIC X.
+            02 AUD-BEFORE-MARK1 PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-BEFORE-MARK2 PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-BEFORE-MARK3 PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-AFTER-NAME PIC A(8).
+            02 FILLER PIC X.
+            02 AUD-AFTER-MARK1 PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-AFTER-MARK2 PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-AFTER-MARK3 PIC 9(3).
+            02 FILLER PIC X.
+            02 AUD-TIMESTAMP PIC 9(16).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STUDMAST-STATUS PIC XX VALUE '00'.
+       77 WS-AUDIT-STATUS PIC XX VALUE '00'.
+       77 WS-CHOICE PIC 9 VALUE ZERO.
+       77 WS-FOUND-FLAG PIC X VALUE 'N'.
+       77 WS-TARGET-ROLLNO PIC 9(3) VALUE ZERO.
+       77 WS-AUD-OPERATION PIC X(6) VALUE SPACES.
+       77 WS-ENTRY-VALID-FLAG PIC X VALUE 'N'.
+       77 WS-ENTRY-NAME PIC A(8) VALUE SPACES.
+       77 WS-ENTRY-MARK PIC 9(3) VALUE ZERO.
+
+       01 WS-NEW-DATA.
+            02 WS-NEW-STUDNAME PIC A(8).
+            02 WS-NEW-MARK1 PIC 9(3).
+            02 WS-NEW-MARK2 PIC 9(3).
+            02 WS-NEW-MARK3 PIC 9(3).
+
+       01 WS-BEFORE-DATA.
+            02 WS-BEFORE-STUDNAME PIC A(8).
+            02 WS-BEFORE-MARK1 PIC 9(3).
+            02 WS-BEFORE-MARK2 PIC 9(3).
+            02 WS-BEFORE-MARK3 PIC 9(3).
+
+       01 WS-AUDIT-KEY.
+            02 WS-AUD-ROLLNO PIC 9(3).
+            02 WS-AFTER-STUDNAME PIC A(8).
+            02 WS-AFTER-MARK1 PIC 9(3).
+            02 WS-AFTER-MARK2 PIC 9(3).
+            02 WS-AFTER-MARK3 PIC 9(3).
+
+       01 WS-TIMESTAMP.
+            02 WS-TS-DATE PIC 9(8).
+            02 WS-TS-TIME PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-CHOICE = 5
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1 PERFORM ADD-STUDENT
+                   WHEN 2 PERFORM CHANGE-STUDENT
+                   WHEN 3 PERFORM DELETE-STUDENT
+                   WHEN 4 PERFORM INQUIRE-STUDENT
+                   WHEN 5 DISPLAY 'EXITING STUDENT MAINTENANCE'
+                   WHEN OTHER DISPLAY 'INVALID CHOICE, TRY AGAIN'
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY ' '.
+           DISPLAY 'STUDENT MASTER MAINTENANCE'.
+           DISPLAY '1. ADD STUDENT'.
+           DISPLAY '2. CHANGE STUDENT'.
+           DISPLAY '3. DELETE STUDENT'.
+           DISPLAY '4. INQUIRE STUDENT'.
+           DISPLAY '5. EXIT'.
+           DISPLAY 'ENTER CHOICE: '.
+
+       ADD-STUDENT.
+           DISPLAY 'ENTER ROLLNO: '.
+           ACCEPT ROLLNO.
+           DISPLAY 'ENTER STUDENT NAME: '.
+           PERFORM ACCEPT-VALID-NAME.
+           MOVE WS-ENTRY-NAME TO STUDNAME.
+           DISPLAY 'ENTER MARK1: '.
+           PERFORM ACCEPT-VALID-MARK.
+           MOVE WS-ENTRY-MARK TO MARK1.
+           DISPLAY 'ENTER MARK2: '.
+           PERFORM ACCEPT-VALID-MARK.
+           MOVE WS-ENTRY-MARK TO MARK2.
+           DISPLAY 'ENTER MARK3: '.
+           PERFORM ACCEPT-VALID-MARK.
+           MOVE WS-ENTRY-MARK TO MARK3.
+           PERFORM OPEN-MASTER-FOR-UPDATE.
+           WRITE RECMOD
+               INVALID KEY
+                   DISPLAY 'ROLLNO ALREADY EXISTS'
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-BEFORE-STUDNAME
+                   MOVE ZERO TO WS-BEFORE-MARK1 WS-BEFORE-MARK2
+                       WS-BEFORE-MARK3
+                   MOVE ROLLNO TO WS-AUD-ROLLNO
+                   MOVE STUDNAME TO WS-AFTER-STUDNAME
+                   MOVE MARK1 TO WS-AFTER-MARK1
+                   MOVE MARK2 TO WS-AFTER-MARK2
+                   MOVE MARK3 TO WS-AFTER-MARK3
+                   MOVE 'ADD' TO WS-AUD-OPERATION
+                   PERFORM WRITE-AUDIT-RECORD
+                   DISPLAY 'STUDENT ADDED'
+           END-WRITE.
+           CLOSE STUDENT-MASTER.
+
+       CHANGE-STUDENT.
+           DISPLAY 'ENTER ROLLNO TO CHANGE: '.
+           ACCEPT WS-TARGET-ROLLNO.
+           DISPLAY 'ENTER NEW STUDENT NAME: '.
+           PERFORM ACCEPT-VALID-NAME.
+           MOVE WS-ENTRY-NAME TO WS-NEW-STUDNAME.
+           DISPLAY 'ENTER NEW MARK1: '.
+           PERFORM ACCEPT-VALID-MARK.
+           MOVE WS-ENTRY-MARK TO WS-NEW-MARK1.
+           DISPLAY 'ENTER NEW MARK2: '.
+           PERFORM ACCEPT-VALID-MARK.
+           MOVE WS-ENTRY-MARK TO WS-NEW-MARK2.
+           DISPLAY 'ENTER NEW MARK3: '.
+           PERFORM ACCEPT-VALID-MARK.
+           MOVE WS-ENTRY-MARK TO WS-NEW-MARK3.
+           PERFORM OPEN-MASTER-FOR-UPDATE.
+           MOVE WS-TARGET-ROLLNO TO ROLLNO.
+           READ STUDENT-MASTER
+               INVALID KEY MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE STUDNAME TO WS-BEFORE-STUDNAME
+               MOVE MARK1 TO WS-BEFORE-MARK1
+               MOVE MARK2 TO WS-BEFORE-MARK2
+               MOVE MARK3 TO WS-BEFORE-MARK3
+               MOVE WS-NEW-STUDNAME TO STUDNAME
+               MOVE WS-NEW-MARK1 TO MARK1
+               MOVE WS-NEW-MARK2 TO MARK2
+               MOVE WS-NEW-MARK3 TO MARK3
+               REWRITE RECMOD
+               MOVE WS-TARGET-ROLLNO TO WS-AUD-ROLLNO
+               MOVE WS-NEW-STUDNAME TO WS-AFTER-STUDNAME
+               MOVE WS-NEW-MARK1 TO WS-AFTER-MARK1
+               MOVE WS-NEW-MARK2 TO WS-AFTER-MARK2
+               MOVE WS-NEW-MARK3 TO WS-AFTER-MARK3
+               MOVE 'CHANGE' TO WS-AUD-OPERATION
+               PERFORM WRITE-AUDIT-RECORD
+               DISPLAY 'STUDENT UPDATED'
+           ELSE
+               DISPLAY 'ROLLNO NOT FOUND'
+           END-IF.
+           CLOSE STUDENT-MASTER.
+
+       DELETE-STUDENT.
+           DISPLAY 'ENTER ROLLNO TO DELETE: '.
+           ACCEPT WS-TARGET-ROLLNO.
+           PERFORM OPEN-MASTER-FOR-UPDATE.
+           MOVE WS-TARGET-ROLLNO TO ROLLNO.
+           READ STUDENT-MASTER
+               INVALID KEY MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE STUDNAME TO WS-BEFORE-STUDNAME
+               MOVE MARK1 TO WS-BEFORE-MARK1
+               MOVE MARK2 TO WS-BEFORE-MARK2
+               MOVE MARK3 TO WS-BEFORE-MARK3
+               DELETE STUDENT-MASTER RECORD
+               MOVE WS-TARGET-ROLLNO TO WS-AUD-ROLLNO
+               MOVE SPACES TO WS-AFTER-STUDNAME
+               MOVE ZERO TO WS-AFTER-MARK1 WS-AFTER-MARK2
+                   WS-AFTER-MARK3
+               MOVE 'DELETE' TO WS-AUD-OPERATION
+               PERFORM WRITE-AUDIT-RECORD
+               DISPLAY 'STUDENT DELETED'
+           ELSE
+               DISPLAY 'ROLLNO NOT FOUND'
+           END-IF.
+           CLOSE STUDENT-MASTER.
+
+       INQUIRE-STUDENT.
+           DISPLAY 'ENTER ROLLNO TO INQUIRE: '.
+           ACCEPT WS-TARGET-ROLLNO.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               DISPLAY 'STUDENT-MASTER NOT FOUND'
+           ELSE
+               MOVE WS-TARGET-ROLLNO TO ROLLNO
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       DISPLAY 'ROLLNO NOT FOUND'
+                   NOT INVALID KEY
+                       DISPLAY RECMOD
+               END-READ
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       ACCEPT-VALID-NAME.
+           MOVE 'N' TO WS-ENTRY-VALID-FLAG.
+           PERFORM UNTIL WS-ENTRY-VALID-FLAG = 'Y'
+               ACCEPT WS-ENTRY-NAME
+               IF WS-ENTRY-NAME = SPACES
+                       OR WS-ENTRY-NAME NOT ALPHABETIC
+                   DISPLAY 'INVALID NAME (LETTERS/SPACES ONLY) - '
+                       'TRY AGAIN'
+               ELSE
+                   MOVE 'Y' TO WS-ENTRY-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-VALID-MARK.
+           MOVE 'N' TO WS-ENTRY-VALID-FLAG.
+           PERFORM UNTIL WS-ENTRY-VALID-FLAG = 'Y'
+               ACCEPT WS-ENTRY-MARK
+               IF WS-ENTRY-MARK > 100
+                   DISPLAY 'MARK OUT OF RANGE (0-100) - TRY AGAIN'
+               ELSE
+                   MOVE 'Y' TO WS-ENTRY-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+       OPEN-MASTER-FOR-UPDATE.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS = '35'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE WS-AUD-ROLLNO TO AUD-ROLLNO.
+           MOVE WS-AUD-OPERATION TO AUD-OPERATION.
+           MOVE WS-BEFORE-STUDNAME TO AUD-BEFORE-NAME.
+           MOVE WS-BEFORE-MARK1 TO AUD-BEFORE-MARK1.
+           MOVE WS-BEFORE-MARK2 TO AUD-BEFORE-MARK2.
+           MOVE WS-BEFORE-MARK3 TO AUD-BEFORE-MARK3.
+           MOVE WS-AFTER-STUDNAME TO AUD-AFTER-NAME.
+           MOVE WS-AFTER-MARK1 TO AUD-AFTER-MARK1.
+           MOVE WS-AFTER-MARK2 TO AUD-AFTER-MARK2.
+           MOVE WS-AFTER-MARK3 TO AUD-AFTER-MARK3.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
