@@ -0,0 +1,195 @@
+      ***************************************************
+      * COBOL PROGRAM TO IMPORT AND RECONCILE AN EXTERNAL*
+      * MARKS FILE AGAINST THE STUDENT MASTER BEFORE     *
+      * APPLYING MARK1-3 UPDATES.                        *
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARKIMPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORT-FILE ASSIGN TO 'MARKSIMP.CSV'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROLLNO
+               FILE STATUS IS WS-STUDMAST-STATUS.
+           SELECT RECON-EXCEPTION ASSIGN TO 'RECONEXC.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IMPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 IMPORT-RECORD PIC X(40).
+
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "recmod.cpy".
+
+       FD  RECON-EXCEPTION
+           LABEL RECORDS ARE STANDARD.
+       01 RECON-EXCP-RECORD.
+            02 RECON-ROLLNO PIC 9(3).
+            02 FILLER PIC X.
+            02 RECON-REASON PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STUDMAST-STATUS PIC XX VALUE '00'.
+       77 WS-IMPORT-STATUS PIC XX VALUE '00'.
+       77 WS-EOF-FLAG-IMP PIC X VALUE 'N'.
+       77 WS-EOF-FLAG-MAST PIC X VALUE 'N'.
+       77 WS-FOUND-FLAG PIC X VALUE 'N'.
+       77 WS-EXCEPTION-COUNT PIC 9(4) VALUE ZERO.
+       77 WS-MATCH-COUNT PIC 9(4) VALUE ZERO.
+
+       01 WS-IMPORT-DATA.
+            02 WS-IMP-ROLLNO PIC 9(3).
+            02 WS-IMP-MARK1 PIC 9(3).
+            02 WS-IMP-MARK2 PIC 9(3).
+            02 WS-IMP-MARK3 PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT RECON-EXCEPTION.
+           PERFORM RECONCILE-IMPORT-SIDE.
+           PERFORM RECONCILE-MASTER-SIDE.
+           CLOSE RECON-EXCEPTION.
+           IF WS-EXCEPTION-COUNT = ZERO
+               PERFORM APPLY-UPDATES
+               DISPLAY 'IMPORT RECONCILED - RECORDS UPDATED: '
+                   WS-MATCH-COUNT
+           ELSE
+               DISPLAY 'IMPORT NOT RECONCILED - SEE RECONEXC.DAT'
+               DISPLAY 'EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT
+               DISPLAY 'UPDATES WERE NOT APPLIED'
+           END-IF.
+           STOP RUN.
+
+       RECONCILE-IMPORT-SIDE.
+           OPEN INPUT IMPORT-FILE.
+           IF WS-IMPORT-STATUS NOT = '00'
+               DISPLAY 'MARKSIMP.CSV NOT FOUND - RECONCILIATION ABORTED'
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               PERFORM READ-IMPORT
+               PERFORM UNTIL WS-EOF-FLAG-IMP = 'Y'
+                   PERFORM PARSE-IMPORT-RECORD
+                   PERFORM FIND-ON-MASTER
+                   IF WS-FOUND-FLAG = 'N'
+                       MOVE WS-IMP-ROLLNO TO RECON-ROLLNO
+                       MOVE 'ROLLNO IN IMPORT NOT ON MASTER'
+                           TO RECON-REASON
+                       WRITE RECON-EXCP-RECORD
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+                   PERFORM READ-IMPORT
+               END-PERFORM
+               CLOSE IMPORT-FILE
+           END-IF.
+
+       RECONCILE-MASTER-SIDE.
+           MOVE 'N' TO WS-EOF-FLAG-MAST.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               DISPLAY
+                   'STUDENT-MASTER NOT FOUND - RECONCILIATION ABORTED'
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               PERFORM READ-MASTER
+               PERFORM UNTIL WS-EOF-FLAG-MAST = 'Y'
+                   PERFORM FIND-ON-IMPORT
+                   IF WS-FOUND-FLAG = 'N'
+                       MOVE ROLLNO TO RECON-ROLLNO
+                       MOVE 'ROLLNO ON MASTER NOT IN IMPORT'
+                           TO RECON-REASON
+                       WRITE RECON-EXCP-RECORD
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+                   PERFORM READ-MASTER
+               END-PERFORM
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       APPLY-UPDATES.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               DISPLAY 'STUDENT-MASTER NOT FOUND - UPDATES NOT APPLIED'
+           ELSE
+               OPEN INPUT IMPORT-FILE
+               IF WS-IMPORT-STATUS NOT = '00'
+                   DISPLAY
+                       'MARKSIMP.CSV NOT FOUND - UPDATES NOT APPLIED'
+                   CLOSE STUDENT-MASTER
+               ELSE
+                   MOVE 'N' TO WS-EOF-FLAG-IMP
+                   PERFORM READ-IMPORT
+                   PERFORM UNTIL WS-EOF-FLAG-IMP = 'Y'
+                       PERFORM PARSE-IMPORT-RECORD
+                       MOVE WS-IMP-ROLLNO TO ROLLNO
+                       READ STUDENT-MASTER
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               MOVE WS-IMP-MARK1 TO MARK1
+                               MOVE WS-IMP-MARK2 TO MARK2
+                               MOVE WS-IMP-MARK3 TO MARK3
+                               REWRITE RECMOD
+                               ADD 1 TO WS-MATCH-COUNT
+                       END-READ
+                       PERFORM READ-IMPORT
+                   END-PERFORM
+                   CLOSE STUDENT-MASTER
+                   CLOSE IMPORT-FILE
+               END-IF
+           END-IF.
+
+       FIND-ON-MASTER.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               MOVE 'N' TO WS-FOUND-FLAG
+           ELSE
+               MOVE WS-IMP-ROLLNO TO ROLLNO
+               READ STUDENT-MASTER
+                   INVALID KEY MOVE 'N' TO WS-FOUND-FLAG
+                   NOT INVALID KEY MOVE 'Y' TO WS-FOUND-FLAG
+               END-READ
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       FIND-ON-IMPORT.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           OPEN INPUT IMPORT-FILE.
+           IF WS-IMPORT-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG-IMP
+               PERFORM READ-IMPORT
+               PERFORM UNTIL WS-EOF-FLAG-IMP = 'Y'
+                       OR WS-FOUND-FLAG = 'Y'
+                   PERFORM PARSE-IMPORT-RECORD
+                   IF WS-IMP-ROLLNO = ROLLNO
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+                   IF WS-FOUND-FLAG = 'N'
+                       PERFORM READ-IMPORT
+                   END-IF
+               END-PERFORM
+               CLOSE IMPORT-FILE
+           END-IF.
+
+       PARSE-IMPORT-RECORD.
+           UNSTRING IMPORT-RECORD DELIMITED BY ','
+               INTO WS-IMP-ROLLNO WS-IMP-MARK1
+                    WS-IMP-MARK2 WS-IMP-MARK3
+           END-UNSTRING.
+
+       READ-IMPORT.
+           READ IMPORT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG-IMP
+           END-READ.
+
+       READ-MASTER.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG-MAST
+           END-READ.
