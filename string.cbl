@@ -1,17 +1,37 @@
-      
+
       ***************************************************
       * COBOL PROGRAM TO ACCEPT STRING FROM USER AND TO *
       * DISPLAY THE SAME.                               *
       ***************************************************
 
-        IDENTIFICATION DIVISION.                        
-        PROGRAM-ID. PRGACCP.                               
-        ENVIRONMENT DIVISION.                           
-        DATA DIVISION.                                  
-        WORKING-STORAGE SECTION.                        
-        77 USERSTR PIC A(10).                           
-        PROCEDURE DIVISION.                             
-               ACCEPT USERSTR.                          
-               DISPLAY "USER INPUT IS:" USERSTR.        
-               DISPLAY "HI ALL".                  
-               STOP RUN.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRGACCP.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77 USERSTR PIC A(10).
+        77 WS-VALID-FLAG PIC X VALUE 'N'.
+        77 WS-REJECT-COUNT PIC 9(4) VALUE ZERO.
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+            PERFORM UNTIL WS-VALID-FLAG = 'Y'
+                DISPLAY 'ENTER A STRING (LETTERS/SPACES, MAX 10): '
+                ACCEPT USERSTR
+                PERFORM VALIDATE-INPUT
+                IF WS-VALID-FLAG NOT = 'Y'
+                    ADD 1 TO WS-REJECT-COUNT
+                    DISPLAY 'INVALID INPUT - PLEASE TRY AGAIN'
+                END-IF
+            END-PERFORM.
+            DISPLAY "USER INPUT IS:" USERSTR.
+            DISPLAY 'REJECTED ATTEMPTS: ' WS-REJECT-COUNT.
+            DISPLAY "HI ALL".
+            STOP RUN.
+
+        VALIDATE-INPUT.
+            MOVE 'Y' TO WS-VALID-FLAG.
+            IF USERSTR = SPACES
+                MOVE 'N' TO WS-VALID-FLAG
+            ELSE IF USERSTR NOT ALPHABETIC
+                MOVE 'N' TO WS-VALID-FLAG
+            END-IF.
