@@ -0,0 +1,81 @@
+      ***************************************************
+      * COBOL PROGRAM TO CALCULATE AND PRINT PAYROLL    *
+      * FROM THE EMP-MASTER FILE.                       *
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMPMAST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "emprecord.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-EMPMAST-STATUS PIC XX VALUE '00'.
+       77 WS-EOF-FLAG PIC X VALUE 'N'.
+       77 WS-TAX-RATE PIC V99 VALUE .20.
+       77 WS-EMP-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-PAY-LINE.
+            02 WS-GROSS-PAY PIC 9(7)V99.
+            02 FILLER PIC X VALUE SPACE.
+            02 WS-DEDUCTIONS PIC 9(7)V99.
+            02 FILLER PIC X VALUE SPACE.
+            02 WS-NET-PAY PIC 9(7)V99.
+
+       01 WS-GRAND-TOTALS.
+            02 WS-TOTAL-GROSS PIC 9(9)V99 VALUE ZERO.
+            02 WS-TOTAL-DEDUCTIONS PIC 9(9)V99 VALUE ZERO.
+            02 WS-TOTAL-NET PIC 9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMP-MASTER.
+           IF WS-EMPMAST-STATUS NOT = '00'
+               DISPLAY 'EMP-MASTER NOT FOUND - PAYROLL NOT RUN'
+               STOP RUN
+           END-IF.
+           PERFORM HEADING-PARA.
+           PERFORM READ-EMPLOYEE.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               PERFORM CALC-PAY
+               DISPLAY EMP-RECORD ' ' WS-PAY-LINE
+               ADD 1 TO WS-EMP-COUNT
+               PERFORM READ-EMPLOYEE
+           END-PERFORM.
+           PERFORM FOOTER-PARA.
+           CLOSE EMP-MASTER.
+           STOP RUN.
+
+       HEADING-PARA.
+           DISPLAY '          PAYROLL REPORT'.
+           DISPLAY 'EMPID NAME DEPT SALARY HIREDATE GROSS DEDUCT NET'.
+           DISPLAY '--------------------------------------------------'.
+
+       READ-EMPLOYEE.
+           READ EMP-MASTER
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       CALC-PAY.
+           MOVE EMPSALARY TO WS-GROSS-PAY.
+           COMPUTE WS-DEDUCTIONS ROUNDED =
+               WS-GROSS-PAY * WS-TAX-RATE.
+           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-DEDUCTIONS.
+           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS.
+           ADD WS-DEDUCTIONS TO WS-TOTAL-DEDUCTIONS.
+           ADD WS-NET-PAY TO WS-TOTAL-NET.
+
+       FOOTER-PARA.
+           DISPLAY '--------------------------------------------------'.
+           DISPLAY 'EMPLOYEES PROCESSED: ' WS-EMP-COUNT.
+           DISPLAY 'TOTAL GROSS PAY:     ' WS-TOTAL-GROSS.
+           DISPLAY 'TOTAL DEDUCTIONS:    ' WS-TOTAL-DEDUCTIONS.
+           DISPLAY 'TOTAL NET PAY:       ' WS-TOTAL-NET.
