@@ -1,23 +1,58 @@
- 
+
       ********************************************
       * COBOL PROGRAM TO ILLUSTRATE VALUE ASSIGN *
       * AND MOVEMENT IN VARIABLE                 *
       ********************************************
-      
-      IDENTIFICATION DIVISION.                        
-      PROGRAM-ID. ASMOVMOD.                               
-      ENVIRONMENT DIVISION.                           
-      DATA DIVISION.                                  
-      WORKING-STORAGE SECTION.                        
-      77 EMPID1 PIC 9(5) VALUE 5564.                   
-      77 EMPID2 PIC 9(5) VALUE 6756.                            
-      77 EMPNAME PIC X(10) VALUE 'JOUHER'.             
-      PROCEDURE DIVISION. 
-           DISPLAY 'EMPID1=' EMPID1.                              
-           DISPLAY 'EMPID2=' EMPID2.
-           MOVE EMPID1 TO EMPID2.       
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASMOVMOD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMPMAST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "emprecord.cpy".
+       WORKING-STORAGE SECTION.
+       77 WS-EMPMAST-STATUS PIC XX VALUE '00'.
+       77 WS-EOF-FLAG PIC X VALUE 'N'.
+       COPY "emprecord.cpy" REPLACING ==EMP-RECORD== BY ==WS-EMP-1==.
+       COPY "emprecord.cpy" REPLACING ==EMP-RECORD== BY ==WS-EMP-2==.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMP-MASTER.
+           IF WS-EMPMAST-STATUS NOT = '00'
+               DISPLAY 'EMP-MASTER NOT FOUND'
+               STOP RUN
+           END-IF.
+           READ EMP-MASTER
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+           IF WS-EOF-FLAG = 'Y'
+               DISPLAY 'EMP-MASTER HAS NO EMPLOYEE RECORDS'
+               CLOSE EMP-MASTER
+               STOP RUN
+           END-IF.
+           MOVE EMP-RECORD TO WS-EMP-1.
+           READ EMP-MASTER
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+           IF WS-EOF-FLAG = 'Y'
+               MOVE WS-EMP-1 TO WS-EMP-2
+           ELSE
+               MOVE EMP-RECORD TO WS-EMP-2
+           END-IF.
+           CLOSE EMP-MASTER.
+
+           DISPLAY 'EMPID1=' EMPID OF WS-EMP-1.
+           DISPLAY 'EMPID2=' EMPID OF WS-EMP-2.
+           MOVE EMPID OF WS-EMP-1 TO EMPID OF WS-EMP-2.
            DISPLAY '**DATA AFTER MOVEMENT OF VALUE**'
-           DISPLAY 'EMPID1=' EMPID1.                              
-           DISPLAY 'EMPID2=' EMPID2.                             
-           DISPLAY EMPNAME.                             
-           STOP RUN.  
+           DISPLAY 'EMPID1=' EMPID OF WS-EMP-1.
+           DISPLAY 'EMPID2=' EMPID OF WS-EMP-2.
+           DISPLAY EMPNAME OF WS-EMP-1.
+           STOP RUN.
