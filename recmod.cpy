@@ -0,0 +1,14 @@
+      ***************************************************
+      * RECMOD - SHARED STUDENT RECORD LAYOUT           *
+      * ROLLNO, STUDNAME, MARK1, MARK2, MARK3           *
+      ***************************************************
+       01 RECMOD.
+            02 ROLLNO PIC 9(3).
+            02 FILLER PIC X.
+            02 STUDNAME PIC A(8).
+            02 FILLER PIC X.
+            02 MARK1 PIC 9(3).
+            02 FILLER PIC X.
+            02 MARK2 PIC 9(3).
+            02 FILLER PIC X.
+            02 MARK3 PIC 9(3).
