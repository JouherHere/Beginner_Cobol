@@ -4,27 +4,315 @@
       * COMPILE AND RUN THE CODE.                       *
       ***************************************************
 
-       IDENTIFICATION DIVISION.                     
-       PROGRAM-ID. STUDREC.                            
-       ENVIRONMENT DIVISION.                        
-       DATA DIVISION.                               
-       WORKING-STORAGE SECTION.                     
-       01 RECMOD.                                       
-            02 ROLLNO PIC 9(3).                      
-            02 FILLER PIC X.                         
-            02 STUDNAME PIC A(8).                     
-            02 FILLER PIC X.                         
-            02 MARK1 PIC 9(3).                       
-            02 FILLER PIC X.                         
-            02 MARK2 PIC 9(3).                       
-            02 FILLER PIC X.                         
-            02 MARK3 PIC 9(3).       
-       PROCEDURE DIVISION.  
-           MOVE 9        TO ROLLNO.
-           MOVE 'JOUHER' TO STUDNAME.  
-           MOVE 55       TO MARK1.
-           MOVE 65       TO MARK2.
-           MOVE 87       TO MARK3.
-      
-           DISPLAY RECMOD               
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDREC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROLLNO
+               FILE STATUS IS WS-STUDMAST-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO 'EXCPRPT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-CTL ASSIGN TO 'RESTART.CTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT CSV-EXPORT ASSIGN TO 'STUDROST.CSV'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.TMP'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "recmod.cpy".
+
+       SD  SORT-WORK-FILE.
+       01 SORT-RECORD.
+            02 SRT-AVERAGE PIC 9(3).
+            02 SRT-ROLLNO PIC 9(3).
+            02 SRT-STUDNAME PIC A(8).
+            02 SRT-MARK1 PIC 9(3).
+            02 SRT-MARK2 PIC 9(3).
+            02 SRT-MARK3 PIC 9(3).
+            02 SRT-TOTAL PIC 9(4).
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01 EXCP-RECORD.
+            02 EXCP-ROLLNO PIC 9(3).
+            02 FILLER PIC X.
+            02 EXCP-STUDNAME PIC A(8).
+            02 FILLER PIC X.
+            02 EXCP-MARK1 PIC 9(3).
+            02 FILLER PIC X.
+            02 EXCP-MARK2 PIC 9(3).
+            02 FILLER PIC X.
+            02 EXCP-MARK3 PIC 9(3).
+            02 FILLER PIC X.
+            02 EXCP-REASON PIC X(30).
+
+       FD  RESTART-CTL
+           LABEL RECORDS ARE STANDARD.
+       01 RESTART-RECORD.
+            02 RESTART-FLAG PIC X.
+            02 FILLER PIC X.
+            02 RESTART-RANK PIC 9(5).
+
+       FD  CSV-EXPORT
+           LABEL RECORDS ARE STANDARD.
+       01 CSV-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STUDMAST-STATUS PIC XX VALUE '00'.
+       77 WS-RESTART-STATUS PIC XX VALUE '00'.
+       77 WS-RESTART-MODE PIC X VALUE 'N'.
+       77 WS-RESTART-RANK PIC 9(5) VALUE ZERO.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       77 WS-RECS-SINCE-CKPT PIC 9(4) VALUE ZERO.
+       77 WS-EOF-FLAG PIC X VALUE 'N'.
+       77 WS-VALID-FLAG PIC X VALUE 'Y'.
+       77 WS-REASON PIC X(30) VALUE SPACES.
+       77 WS-PASSING-AVERAGE PIC 9(3) VALUE 50.
+       77 WS-GRADE-IDX PIC 9(2) VALUE ZERO.
+
+       01 WS-GRADE-TABLE-VALUES.
+            02 FILLER PIC X(7) VALUE '090100A'.
+            02 FILLER PIC X(7) VALUE '080089B'.
+            02 FILLER PIC X(7) VALUE '070079C'.
+            02 FILLER PIC X(7) VALUE '050069D'.
+            02 FILLER PIC X(7) VALUE '000049F'.
+       01 GRADE-TABLE REDEFINES WS-GRADE-TABLE-VALUES.
+            02 GRADE-ENTRY OCCURS 5 TIMES.
+                 03 GRADE-LOW PIC 9(3).
+                 03 GRADE-HIGH PIC 9(3).
+                 03 GRADE-LETTER PIC X.
+
+       01 WS-RESULT-LINE.
+            02 WS-TOTAL PIC 9(4).
+            02 FILLER PIC X VALUE SPACE.
+            02 WS-AVERAGE PIC 9(3).
+            02 FILLER PIC X VALUE SPACE.
+            02 WS-GRADE PIC X VALUE SPACE.
+            02 FILLER PIC X VALUE SPACE.
+            02 WS-PASS-FAIL PIC X(4).
+
+       77 WS-LINE-COUNT PIC 9(4) VALUE ZERO.
+       77 WS-LINES-PER-PAGE PIC 9(4) VALUE 20.
+       77 WS-PAGE-COUNT PIC 9(4) VALUE ZERO.
+       77 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-RANK PIC 9(5) VALUE ZERO.
+       77 WS-SORT-EOF-FLAG PIC X VALUE 'N'.
+
+       01 WS-RUN-DATE.
+            02 WS-RUN-YEAR PIC 9(4).
+            02 WS-RUN-MONTH PIC 9(2).
+            02 WS-RUN-DAY PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           OPEN OUTPUT CSV-EXPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-RESTART.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SRT-AVERAGE
+                  ASCENDING KEY SRT-ROLLNO
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-SORTED-REPORT.
+           PERFORM CLEAR-RESTART-CTL.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE CSV-EXPORT.
            STOP RUN.
+
+       BUILD-SORT-INPUT.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               DISPLAY 'STUDENT-MASTER NOT FOUND - REPORT NOT PRODUCED'
+           ELSE
+               IF WS-RESTART-MODE = 'Y'
+                   DISPLAY
+                       'RESTART FLAG SET - RE-VALIDATING FULL ROSTER '
+                       'FOR RANKING'
+               END-IF
+               PERFORM READ-STUDENT
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   PERFORM VALIDATE-RECORD
+                   IF WS-VALID-FLAG = 'Y'
+                       PERFORM CALC-TOTALS
+                       MOVE WS-AVERAGE TO SRT-AVERAGE
+                       MOVE ROLLNO TO SRT-ROLLNO
+                       MOVE STUDNAME TO SRT-STUDNAME
+                       MOVE MARK1 TO SRT-MARK1
+                       MOVE MARK2 TO SRT-MARK2
+                       MOVE MARK3 TO SRT-MARK3
+                       MOVE WS-TOTAL TO SRT-TOTAL
+                       RELEASE SORT-RECORD
+                   ELSE
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+                   PERFORM READ-STUDENT
+               END-PERFORM
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       PRINT-SORTED-REPORT.
+           IF WS-RESTART-MODE = 'Y'
+               DISPLAY
+                   'RESTART FLAG SET - SKIPPING ALREADY-REPORTED '
+                   'RANKS 1 THRU ' WS-RESTART-RANK
+           END-IF.
+           PERFORM HEADING-PARA.
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO WS-SORT-EOF-FLAG
+           END-RETURN.
+           PERFORM UNTIL WS-SORT-EOF-FLAG = 'Y'
+               PERFORM PROCESS-SORTED-RECORD
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-SORT-EOF-FLAG
+               END-RETURN
+           END-PERFORM.
+           PERFORM FOOTER-PARA.
+
+       PROCESS-SORTED-RECORD.
+           ADD 1 TO WS-RANK.
+           MOVE SRT-ROLLNO TO ROLLNO.
+           MOVE SRT-STUDNAME TO STUDNAME.
+           MOVE SRT-MARK1 TO MARK1.
+           MOVE SRT-MARK2 TO MARK2.
+           MOVE SRT-MARK3 TO MARK3.
+           MOVE SRT-TOTAL TO WS-TOTAL.
+           MOVE SRT-AVERAGE TO WS-AVERAGE.
+           PERFORM GRADE-LOOKUP-PARA.
+           PERFORM SET-PASS-FAIL.
+           IF WS-RESTART-MODE = 'Y' AND WS-RANK NOT > WS-RESTART-RANK
+               CONTINUE
+           ELSE
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM HEADING-PARA
+               END-IF
+               DISPLAY WS-RANK ' ' RECMOD ' ' WS-RESULT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-STUDENT-COUNT
+               PERFORM WRITE-CSV-EXPORT
+               PERFORM CHECKPOINT-PARA
+           END-IF.
+
+       HEADING-PARA.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZERO TO WS-LINE-COUNT.
+           DISPLAY SPACE.
+           DISPLAY '            STUDENT MARKS ROSTER REPORT'.
+           DISPLAY 'RUN DATE: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY '          PAGE: ' WS-PAGE-COUNT.
+           DISPLAY
+        'RANK ROLL STUDNAME MRK1 MRK2 MRK3 TOTAL AVG GRD PASS/FAIL'.
+           DISPLAY '------------------------------------------------'.
+
+       FOOTER-PARA.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'TOTAL STUDENTS PROCESSED: ' WS-STUDENT-COUNT.
+
+       READ-STUDENT.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-REASON.
+           IF ROLLNO = ZERO
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'INVALID ROLLNO' TO WS-REASON
+           ELSE IF MARK1 > 100
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MARK1 OUT OF RANGE' TO WS-REASON
+           ELSE IF MARK2 > 100
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MARK2 OUT OF RANGE' TO WS-REASON
+           ELSE IF MARK3 > 100
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MARK3 OUT OF RANGE' TO WS-REASON
+           END-IF.
+
+       CALC-TOTALS.
+           COMPUTE WS-TOTAL = MARK1 + MARK2 + MARK3.
+           COMPUTE WS-AVERAGE = WS-TOTAL / 3.
+
+       SET-PASS-FAIL.
+           IF WS-AVERAGE >= WS-PASSING-AVERAGE
+               MOVE 'PASS' TO WS-PASS-FAIL
+           ELSE
+               MOVE 'FAIL' TO WS-PASS-FAIL
+           END-IF.
+
+       GRADE-LOOKUP-PARA.
+           MOVE 'F' TO WS-GRADE.
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > 5
+               IF WS-AVERAGE >= GRADE-LOW (WS-GRADE-IDX) AND
+                  WS-AVERAGE <= GRADE-HIGH (WS-GRADE-IDX)
+                   MOVE GRADE-LETTER (WS-GRADE-IDX) TO WS-GRADE
+               END-IF
+           END-PERFORM.
+
+       WRITE-EXCEPTION.
+           MOVE ROLLNO   TO EXCP-ROLLNO.
+           MOVE STUDNAME TO EXCP-STUDNAME.
+           MOVE MARK1    TO EXCP-MARK1.
+           MOVE MARK2    TO EXCP-MARK2.
+           MOVE MARK3    TO EXCP-MARK3.
+           MOVE WS-REASON TO EXCP-REASON.
+           WRITE EXCP-RECORD.
+
+       WRITE-CSV-EXPORT.
+           STRING
+               ROLLNO DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(STUDNAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               MARK1 DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               MARK2 DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               MARK3 DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-TOTAL DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-AVERAGE DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+       CHECK-RESTART.
+           MOVE 'N' TO WS-RESTART-MODE.
+           OPEN INPUT RESTART-CTL.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-CTL
+                   AT END CONTINUE
+               END-READ
+               IF RESTART-FLAG = 'Y'
+                   MOVE 'Y' TO WS-RESTART-MODE
+                   MOVE RESTART-RANK TO WS-RESTART-RANK
+               END-IF
+               CLOSE RESTART-CTL
+           END-IF.
+
+       CHECKPOINT-PARA.
+           ADD 1 TO WS-RECS-SINCE-CKPT.
+           IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               MOVE ZERO TO WS-RECS-SINCE-CKPT
+               OPEN OUTPUT RESTART-CTL
+               MOVE 'Y' TO RESTART-FLAG
+               MOVE WS-RANK TO RESTART-RANK
+               WRITE RESTART-RECORD
+               CLOSE RESTART-CTL
+           END-IF.
+
+       CLEAR-RESTART-CTL.
+           OPEN OUTPUT RESTART-CTL.
+           MOVE 'N' TO RESTART-FLAG.
+           MOVE ZERO TO RESTART-RANK.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-CTL.
