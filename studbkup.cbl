@@ -0,0 +1,122 @@
+      ***************************************************
+      * COBOL PROGRAM TO BACK UP STUDENT-MASTER TO A    *
+      * DATED GENERATION BEFORE NIGHTLY MAINTENANCE,    *
+      * KEEPING A ROLLING SET OF PRIOR GENERATIONS.     *
+      ***************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDBKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROLLNO
+               FILE STATUS IS WS-STUDMAST-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BACKUP-CTL ASSIGN TO 'BACKUP.CTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY "recmod.cpy".
+
+       FD  BACKUP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 BACKUP-RECMOD PIC X(24).
+
+       FD  BACKUP-CTL
+           LABEL RECORDS ARE STANDARD.
+       01 BACKUP-CTL-RECORD.
+            02 BKCTL-GEN1 PIC X(20).
+            02 FILLER PIC X.
+            02 BKCTL-GEN2 PIC X(20).
+            02 FILLER PIC X.
+            02 BKCTL-GEN3 PIC X(20).
+            02 FILLER PIC X.
+            02 BKCTL-GEN4 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STUDMAST-STATUS PIC XX VALUE '00'.
+       77 WS-BACKUP-FILENAME PIC X(20) VALUE SPACES.
+       77 WS-CTL-STATUS PIC XX VALUE '00'.
+       77 WS-EOF-FLAG PIC X VALUE 'N'.
+       77 WS-TODAY PIC 9(8) VALUE ZERO.
+
+       01 WS-GEN-LIST.
+            02 WS-GEN1 PIC X(20) VALUE SPACES.
+            02 WS-GEN2 PIC X(20) VALUE SPACES.
+            02 WS-GEN3 PIC X(20) VALUE SPACES.
+            02 WS-GEN4 PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           STRING 'STUDMAST.' WS-TODAY DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME.
+           PERFORM READ-BACKUP-CTL.
+           PERFORM COPY-MASTER-TO-BACKUP.
+           IF WS-STUDMAST-STATUS = '00'
+               PERFORM ROTATE-GENERATIONS
+               PERFORM WRITE-BACKUP-CTL
+               DISPLAY 'BACKUP COMPLETE: ' WS-BACKUP-FILENAME
+           ELSE
+               DISPLAY 'PRIOR BACKUP GENERATIONS LEFT UNCHANGED'
+           END-IF.
+           STOP RUN.
+
+       READ-BACKUP-CTL.
+           OPEN INPUT BACKUP-CTL.
+           IF WS-CTL-STATUS = '00'
+               READ BACKUP-CTL
+                   AT END CONTINUE
+               END-READ
+               MOVE BKCTL-GEN1 TO WS-GEN1
+               MOVE BKCTL-GEN2 TO WS-GEN2
+               MOVE BKCTL-GEN3 TO WS-GEN3
+               MOVE BKCTL-GEN4 TO WS-GEN4
+               CLOSE BACKUP-CTL
+           END-IF.
+
+       ROTATE-GENERATIONS.
+           IF WS-GEN4 NOT = SPACES
+               CALL 'CBL_DELETE_FILE' USING WS-GEN4
+           END-IF.
+           MOVE WS-GEN3 TO WS-GEN4.
+           MOVE WS-GEN2 TO WS-GEN3.
+           MOVE WS-GEN1 TO WS-GEN2.
+           MOVE WS-BACKUP-FILENAME TO WS-GEN1.
+
+       COPY-MASTER-TO-BACKUP.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDMAST-STATUS NOT = '00'
+               DISPLAY 'STUDENT-MASTER NOT FOUND - BACKUP NOT TAKEN'
+           ELSE
+               OPEN OUTPUT BACKUP-FILE
+               PERFORM READ-STUDENT
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   MOVE RECMOD TO BACKUP-RECMOD
+                   WRITE BACKUP-RECMOD
+                   PERFORM READ-STUDENT
+               END-PERFORM
+               CLOSE STUDENT-MASTER
+               CLOSE BACKUP-FILE
+           END-IF.
+
+       READ-STUDENT.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       WRITE-BACKUP-CTL.
+           OPEN OUTPUT BACKUP-CTL.
+           MOVE WS-GEN1 TO BKCTL-GEN1.
+           MOVE WS-GEN2 TO BKCTL-GEN2.
+           MOVE WS-GEN3 TO BKCTL-GEN3.
+           MOVE WS-GEN4 TO BKCTL-GEN4.
+           WRITE BACKUP-CTL-RECORD.
+           CLOSE BACKUP-CTL.
