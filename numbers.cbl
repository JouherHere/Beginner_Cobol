@@ -5,16 +5,52 @@
       * USE AND DIPLAY THOSE.                    *
       ********************************************
 
-       IDENTIFICATION DIVISION.              
-       PROGRAM-ID. NUMPRNT.                     
-       ENVIRONMENT DIVISION.                 
-       DATA DIVISION.                        
-       WORKING-STORAGE SECTION.              
-       77 NUMBER1 PIC 9(2).                     
-       77 NUMBER2 PIC 9(2).                     
-       PROCEDURE DIVISION.                   
-           ACCEPT NUMBER1.                      
-           ACCEPT NUMBER2.                      
-           DISPLAY NUMBER1.                     
-           DISPLAY NUMBER2.                     
-           STOP RUN. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMPRNT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 NUMBER1 PIC 9(2).
+       77 NUMBER2 PIC 9(2).
+       77 WS-SUM PIC S9(4) VALUE ZERO.
+       77 WS-DIFFERENCE PIC S9(4) VALUE ZERO.
+       77 WS-PRODUCT PIC S9(4) VALUE ZERO.
+       77 WS-QUOTIENT PIC S9(4)V99 VALUE ZERO.
+       77 WS-SENTINEL PIC 9(2) VALUE 99.
+       77 WS-GRAND-TOTAL PIC S9(6) VALUE ZERO.
+       77 WS-PAIR-COUNT PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'ENTER PAIRS OF NUMBERS, NUMBER1=' WS-SENTINEL
+               ' TO STOP'.
+           ACCEPT NUMBER1.
+           PERFORM UNTIL NUMBER1 = WS-SENTINEL
+               ACCEPT NUMBER2
+               DISPLAY NUMBER1
+               DISPLAY NUMBER2
+               PERFORM CALC-RESULTS
+               ADD WS-SUM TO WS-GRAND-TOTAL
+               ADD 1 TO WS-PAIR-COUNT
+               ACCEPT NUMBER1
+           END-PERFORM.
+           PERFORM SUMMARY-PARA.
+           STOP RUN.
+
+       CALC-RESULTS.
+           COMPUTE WS-SUM = NUMBER1 + NUMBER2.
+           COMPUTE WS-DIFFERENCE = NUMBER1 - NUMBER2.
+           COMPUTE WS-PRODUCT = NUMBER1 * NUMBER2.
+           DISPLAY 'SUM=' WS-SUM.
+           DISPLAY 'DIFFERENCE=' WS-DIFFERENCE.
+           DISPLAY 'PRODUCT=' WS-PRODUCT.
+           IF NUMBER2 = ZERO
+               DISPLAY 'QUOTIENT=N/A - CANNOT DIVIDE BY ZERO'
+           ELSE
+               COMPUTE WS-QUOTIENT = NUMBER1 / NUMBER2
+               DISPLAY 'QUOTIENT=' WS-QUOTIENT
+           END-IF.
+
+       SUMMARY-PARA.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PAIRS ENTERED: ' WS-PAIR-COUNT.
+           DISPLAY 'GRAND TOTAL:   ' WS-GRAND-TOTAL.
